@@ -0,0 +1,20 @@
+      *> Shared stats record returned by RANDCALC (see randcalc.cbl) to
+      *> anything that needs summary statistics for a randrec.cpy
+      *> output file: randstat.cbl (report) and randdriver.cbl (skew
+      *> tolerance check), so the calculation itself only lives once.
+      *> rs-status follows this tree's file-status convention: "00" is
+      *> success, anything else is a distinct failure reason -- the
+      *> file's own OPEN status when the open failed, or "NC" (no
+      *> content) when the file opened fine but held zero records, so
+      *> a caller can't mistake a crashed/empty generator run for a
+      *> clean one.
+           05 rs-status                PIC XX.
+           05 rs-count                 USAGE IS BINARY-LONG UNSIGNED.
+           05 rs-mean                  USAGE IS FLOAT-LONG.
+           05 rs-variance              USAGE IS FLOAT-LONG.
+           05 rs-min                   USAGE IS FLOAT-LONG.
+           05 rs-max                   USAGE IS FLOAT-LONG.
+           05 rs-expected              USAGE IS FLOAT-LONG.
+           05 rs-chi-square            USAGE IS FLOAT-LONG.
+           05 rs-bucket-count OCCURS 10 TIMES
+                   USAGE IS BINARY-LONG UNSIGNED.
