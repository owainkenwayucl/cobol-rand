@@ -0,0 +1,13 @@
+      *> Shared record layout for genrand.cbl / fortrand.cbl output and
+      *> the programs that consume it (randstat.cbl, randdriver.cbl).
+      *> One record per generated value: which run it came from, which
+      *> generator produced it, its position in the run, and the value
+      *> itself.
+           05 rr-run-id                PIC X(16).
+           05 rr-generator             PIC X(10).
+           05 rr-sample-index          PIC 9(18).
+           05 rr-value                 USAGE IS FLOAT-LONG.
+      *> Populated only in MODE=DICE (see genrand.cbl / fortrand.cbl):
+      *> rr-value scaled into an inclusive LOW..HIGH integer range.
+      *> Zero outside of DICE mode.
+           05 rr-int-value             PIC S9(10).
