@@ -6,22 +6,495 @@
        PROGRAM-ID. genrand.
        AUTHOR. Owain Kenway.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT rand-out ASSIGN TO DYNAMIC ws-outfile
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-out-status.
+           SELECT ckpt-file ASSIGN TO DYNAMIC ws-ckptfile
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-ckpt-status.
+           SELECT audit-file ASSIGN TO DYNAMIC ws-auditfile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-audit-status.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD  rand-out.
+           01 rand-out-record.
+               COPY "randrec.cpy".
+
+           FD  ckpt-file.
+           01 ckpt-file-record.
+               COPY "randckpt.cpy".
+
+           FD  audit-file.
+           01 audit-file-record.
+               COPY "randaudit.cpy".
+
            WORKING-STORAGE SECTION.
            01 samples USAGE IS BINARY-LONG UNSIGNED VALUE 10000000.
            01 r       USAGE IS FLOAT-LONG.
-          
+           01 ws-idx  USAGE IS BINARY-LONG UNSIGNED.
+
+      *> RNGNAME= selects which external subroutine generates each
+      *> sample, so a new comparison generator can be benchmarked
+      *> without a new 90%-identical COBOL program. Registered targets
+      *> are listed in call-rng below; unrecognised names fall back to
+      *> the historical default, GENRAND.
+           01 ws-rng-name             PIC X(20) VALUE "GENRAND".
+
+      *> PARM handling: a single command-line string of space separated
+      *> KEY=VALUE tokens, e.g. "SAMPLES=500000".  Unset samples keeps
+      *> the historical default of 10000000 above.
+           01 ws-parm                 PIC X(500).
+           01 ws-parm-len             USAGE IS BINARY-LONG UNSIGNED.
+           01 ws-parm-ptr             USAGE IS BINARY-LONG UNSIGNED.
+           01 ws-token                PIC X(200).
+           01 ws-key                  PIC X(20).
+           01 ws-val                  PIC X(100).
+
+      *> SEED= makes a run reproducible; with no SEED given we fall
+      *> back to a time-based seed, but it is always displayed at the
+      *> top of the run so a developer can rerun the identical
+      *> sequence later.  genrand_ exposes no seed entry point of its
+      *> own, so we seed it indirectly via the C runtime's srand(), on
+      *> the assumption (true of every Fortran RNG we've linked
+      *> against so far) that genrand_ draws from the C library
+      *> random()/rand() family under the hood.
+           01 ws-seed                 USAGE IS BINARY-LONG.
+           01 ws-seed-given           PIC X VALUE "N".
+              88 seed-was-given       VALUE "Y".
+           01 ws-time-seed            PIC 9(8).
+
+      *> Output now goes to a structured file (see randrec.cpy) rather
+      *> than straight DISPLAY; OUTFILE= and RUNID= let a caller pick
+      *> the destination and tag the run, defaulting to fortrand.dat
+      *> and a timestamp-derived run-id.
+           01 ws-outfile              PIC X(100) VALUE "fortrand.dat".
+           01 ws-out-status           PIC XX.
+           01 ws-run-id               PIC X(16) VALUE SPACES.
+           01 ws-run-id-given         PIC X VALUE "N".
+              88 run-id-was-given     VALUE "Y".
+           01 ws-current-date         PIC X(21).
+
+      *> Throughput timing around the sample loop. Elapsed time is
+      *> derived from the HH:MM:SS.ss portion of FUNCTION CURRENT-DATE
+      *> before and after the loop -- fine for runs that don't straddle
+      *> midnight, which covers every batch window this job is sized
+      *> for today.
+           01 ws-start-date           PIC X(21).
+           01 ws-end-date             PIC X(21).
+           01 ws-work-date            PIC X(21).
+           01 ws-work-secs            USAGE IS FLOAT-LONG.
+           01 ws-secs-tmp             USAGE IS FLOAT-LONG.
+           01 ws-hh-val               USAGE IS FLOAT-LONG.
+           01 ws-mm-val               USAGE IS FLOAT-LONG.
+           01 ws-ss-val               USAGE IS FLOAT-LONG.
+           01 ws-hund-val             USAGE IS FLOAT-LONG.
+           01 ws-start-secs           USAGE IS FLOAT-LONG.
+           01 ws-end-secs             USAGE IS FLOAT-LONG.
+           01 ws-elapsed-secs         USAGE IS FLOAT-LONG.
+           01 ws-rate                 USAGE IS FLOAT-LONG.
+
+      *> Samples actually produced THIS invocation, as opposed to the
+      *> overall target `samples` -- on a RESUME run these differ, and
+      *> SAMPLES-PER-SECOND must be measured against the former since
+      *> ws-elapsed-secs only covers this run's slice of the loop.
+           01 ws-run-samples          USAGE IS BINARY-LONG UNSIGNED.
+
+      *> Checkpoint/restart for long runs: CKPTFILE= names the
+      *> checkpoint record (rewritten every CKPTEVERY= samples), and
+      *> RESUME=Y reads it back on startup to continue a run the batch
+      *> window cut off, instead of starting over from sample 1.
+           01 ws-ckptfile             PIC X(100) VALUE "fortrand.ckpt".
+           01 ws-ckpt-every           USAGE IS BINARY-LONG UNSIGNED
+                                       VALUE 1000000.
+           01 ws-ckpt-status          PIC XX.
+           01 ws-resume               PIC X VALUE "N".
+              88 resume-was-given     VALUE "Y".
+           01 ws-resume-ok            PIC X VALUE "N".
+              88 resume-succeeded     VALUE "Y".
+           01 ws-start-idx            USAGE IS BINARY-LONG UNSIGNED
+                                       VALUE 1.
+           01 ws-skip-idx             USAGE IS BINARY-LONG UNSIGNED.
+           01 ws-ckpt-every-tmp       USAGE IS BINARY-LONG VALUE 0.
+
+      *> Used to shell out to "truncate" when resuming -- see
+      *> truncate-output-to-checkpoint.
+           01 ws-trunc-bytes          USAGE IS BINARY-LONG UNSIGNED.
+           01 ws-trunc-bytes-disp     PIC 9(10).
+           01 ws-cmd                  PIC X(250).
+           01 ws-trunc-ok             PIC X VALUE "Y".
+              88 truncate-ok          VALUE "Y".
+
+      *> MODE=DICE LOW=.. HIGH=.. scales each generated r into an
+      *> inclusive integer range (rr-int-value in randrec.cpy) instead
+      *> of leaving callers to do that scaling themselves -- see
+      *> genrand.cbl for the matching implementation.
+           01 ws-mode                 PIC X(10) VALUE "FLOAT".
+              88 dice-mode            VALUE "DICE".
+           01 ws-low                  USAGE IS BINARY-LONG VALUE 1.
+           01 ws-high                 USAGE IS BINARY-LONG VALUE 6.
+           01 ws-dice-range           USAGE IS BINARY-LONG.
+
+      *> AUDITFILE= names a shared log that every invocation appends a
+      *> line to (timestamp, program, samples requested, seed, host) --
+      *> see randaudit.cpy and the matching implementation in
+      *> genrand.cbl.
+           01 ws-auditfile            PIC X(100) VALUE "audit.log".
+           01 ws-audit-status         PIC XX.
+           01 ws-audit-date           PIC X(21).
+           01 ws-audit-host           PIC X(64).
+           01 ws-audit-samples        PIC Z(9)9.
+           01 ws-audit-seed           PIC -(9)9.
+           01 ws-audit-line           PIC X(200).
+
        PROCEDURE DIVISION.
 
-      *> Print a heading for our table (makes life in R better).
-           DISPLAY "r" 
-           PERFORM samples TIMES
-               CALL "genrand_" USING r END-CALL
-               DISPLAY r 
+       main-logic.
+           PERFORM read-parms
+
+           IF resume-was-given
+               PERFORM read-checkpoint
+           END-IF
+
+           IF resume-succeeded
+               MOVE ck-seed TO ws-seed
+               MOVE "Y" TO ws-seed-given
+               COMPUTE ws-start-idx = ck-last-index + 1
+           ELSE
+               IF NOT seed-was-given
+                   ACCEPT ws-time-seed FROM TIME
+                   MOVE ws-time-seed TO ws-seed
+               END-IF
+           END-IF
+           CALL "srand" USING BY VALUE ws-seed END-CALL
+
+           IF NOT run-id-was-given
+               MOVE FUNCTION CURRENT-DATE TO ws-current-date
+               MOVE ws-current-date(1:14) TO ws-run-id
+           END-IF
+
+           IF dice-mode AND ws-high < ws-low
+               DISPLAY "fortrand: HIGH must be >= LOW, "
+                   "using default 1-6"
+               MOVE 1 TO ws-low
+               MOVE 6 TO ws-high
+           END-IF
+
+           DISPLAY "SEED " ws-seed
+           DISPLAY "RUN-ID " ws-run-id " -> " ws-outfile
+           DISPLAY "RNGNAME " ws-rng-name
+           DISPLAY "MODE " ws-mode
+           IF dice-mode
+               DISPLAY "RANGE " ws-low " - " ws-high
+           END-IF
+           IF resume-succeeded
+               DISPLAY "RESUME from sample " ws-start-idx
+           END-IF
+
+           PERFORM write-audit-record
+
+           IF ws-start-idx > samples
+               IF resume-succeeded
+                   DISPLAY "fortrand: checkpoint already covers "
+                       samples " samples, nothing to do"
+               ELSE
+                   DISPLAY "fortrand: SAMPLES=" samples
+                       ", nothing to do"
+               END-IF
+               GOBACK
+           END-IF
+           COMPUTE ws-run-samples = samples - ws-start-idx + 1
+
+           IF resume-succeeded
+               PERFORM truncate-output-to-checkpoint
+               IF NOT truncate-ok
+                   DISPLAY "fortrand: unable to truncate " ws-outfile
+                       " to the checkpoint boundary -- refusing to "
+                       "resume"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               OPEN EXTEND rand-out
+           ELSE
+               OPEN OUTPUT rand-out
+           END-IF
+           IF ws-out-status NOT = "00"
+               DISPLAY "fortrand: unable to open " ws-outfile
+                   " (status " ws-out-status ")"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE ws-run-id TO rr-run-id
+           MOVE "FORTRAND" TO rr-generator
+           COMPUTE ws-dice-range = ws-high - ws-low + 1
+
+           IF ws-start-idx > 1
+               PERFORM VARYING ws-skip-idx FROM 1 BY 1
+                       UNTIL ws-skip-idx > ws-start-idx - 1
+                   PERFORM call-rng
+               END-PERFORM
+           END-IF
+      *> Timer starts after the replay/discard loop above, not before
+      *> it -- otherwise a RESUME run's elapsed time (and so
+      *> SAMPLES-PER-SECOND, measured against ws-run-samples) would
+      *> include time spent regenerating and throwing away
+      *> already-completed samples, understating the rate in
+      *> proportion to how far into the sequence the resume point is.
+           MOVE FUNCTION CURRENT-DATE TO ws-start-date
+           PERFORM VARYING ws-idx FROM ws-start-idx BY 1
+                   UNTIL ws-idx > samples
+               PERFORM call-rng
+               MOVE ws-idx TO rr-sample-index
+               MOVE r TO rr-value
+               IF dice-mode
+                   COMPUTE rr-int-value =
+                       ws-low + FUNCTION INTEGER(r * ws-dice-range)
+               ELSE
+                   MOVE 0 TO rr-int-value
+               END-IF
+               WRITE rand-out-record
+               IF FUNCTION MOD(ws-idx, ws-ckpt-every) = 0
+                   PERFORM write-checkpoint
+               END-IF
            END-PERFORM
+           MOVE FUNCTION CURRENT-DATE TO ws-end-date
+
+           CLOSE rand-out
+
+           MOVE samples TO ws-idx
+           PERFORM write-checkpoint
+           PERFORM report-throughput
 
       *> For some reason above messes with the return code?
            MOVE 0 TO RETURN-CODE
 
-           GOBACK. 
+           GOBACK.
+
+      *> A checkpoint only covers every CKPTEVERY-th sample, but every
+      *> sample is WRITEn to rand-out as it is generated -- so if the
+      *> job is killed between two checkpoints, the records for samples
+      *> after the last checkpoint are already on disk. A blind OPEN
+      *> EXTEND on resume would then re-generate and re-WRITE those same
+      *> sample indexes, duplicating them. Sequential files have no
+      *> mid-file truncate in COBOL itself, so cut rand-out back to
+      *> exactly ck-last-index records via the same "truncate" utility
+      *> every Linux box here has, the same way randdriver.cbl already
+      *> shells out via CALL "SYSTEM" to run genrand/fortrand.
+       truncate-output-to-checkpoint.
+           COMPUTE ws-trunc-bytes =
+               FUNCTION LENGTH(rand-out-record) * ck-last-index
+           MOVE ws-trunc-bytes TO ws-trunc-bytes-disp
+           MOVE SPACES TO ws-cmd
+           STRING "truncate -s " DELIMITED BY SIZE
+               FUNCTION TRIM(ws-trunc-bytes-disp) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(ws-outfile) DELIMITED BY SIZE
+               INTO ws-cmd
+           END-STRING
+           CALL "SYSTEM" USING ws-cmd END-CALL
+           IF RETURN-CODE = 0
+               MOVE "Y" TO ws-trunc-ok
+           ELSE
+               MOVE "N" TO ws-trunc-ok
+           END-IF.
+
+       read-checkpoint.
+           OPEN INPUT ckpt-file
+           IF ws-ckpt-status = "00"
+               READ ckpt-file
+                   AT END MOVE "N" TO ws-resume-ok
+                   NOT AT END MOVE "Y" TO ws-resume-ok
+               END-READ
+               CLOSE ckpt-file
+               IF resume-succeeded AND ck-generator NOT = "FORTRAND"
+                   DISPLAY "fortrand: checkpoint at " ws-ckptfile
+                       " was written by " ck-generator
+                       ", not FORTRAND -- refusing to resume"
+                   MOVE "N" TO ws-resume-ok
+               END-IF
+               IF resume-succeeded
+                   AND ck-rngname NOT = FUNCTION TRIM(ws-rng-name)
+                   DISPLAY "fortrand: checkpoint at " ws-ckptfile
+                       " was generated with RNGNAME " ck-rngname
+                       ", not " FUNCTION TRIM(ws-rng-name)
+                       " -- refusing to resume"
+                   MOVE "N" TO ws-resume-ok
+               END-IF
+           ELSE
+               DISPLAY "fortrand: no checkpoint at " ws-ckptfile
+                   " (status " ws-ckpt-status ")"
+               MOVE "N" TO ws-resume-ok
+           END-IF.
+
+       write-checkpoint.
+           MOVE "FORTRAND" TO ck-generator
+           MOVE FUNCTION TRIM(ws-rng-name) TO ck-rngname
+           MOVE ws-seed TO ck-seed
+           MOVE ws-idx TO ck-last-index
+           OPEN OUTPUT ckpt-file
+           IF ws-ckpt-status = "00"
+               WRITE ckpt-file-record
+               CLOSE ckpt-file
+           ELSE
+               DISPLAY "fortrand: unable to write checkpoint "
+                   ws-ckptfile " (status " ws-ckpt-status ")"
+           END-IF.
+
+      *> Appends one line to the shared audit log. OPEN EXTEND fails
+      *> with a non-"00" status the first time a log doesn't exist yet,
+      *> in which case we fall back to OPEN OUTPUT to create it --
+      *> every write after that takes the EXTEND path.
+       write-audit-record.
+           ACCEPT ws-audit-host FROM ENVIRONMENT "HOSTNAME"
+           IF ws-audit-host = SPACES
+               MOVE "unknown" TO ws-audit-host
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO ws-audit-date
+           MOVE samples TO ws-audit-samples
+           MOVE ws-seed TO ws-audit-seed
+           MOVE SPACES TO ws-audit-line
+           STRING ws-audit-date(1:14) DELIMITED BY SIZE
+               " FORTRAND SAMPLES=" DELIMITED BY SIZE
+               FUNCTION TRIM(ws-audit-samples) DELIMITED BY SIZE
+               " SEED=" DELIMITED BY SIZE
+               FUNCTION TRIM(ws-audit-seed) DELIMITED BY SIZE
+               " HOST=" DELIMITED BY SIZE
+               FUNCTION TRIM(ws-audit-host) DELIMITED BY SIZE
+               INTO ws-audit-line
+           END-STRING
+
+           OPEN EXTEND audit-file
+           IF ws-audit-status NOT = "00"
+               OPEN OUTPUT audit-file
+           END-IF
+           IF ws-audit-status = "00"
+               MOVE ws-audit-line TO au-line
+               WRITE audit-file-record
+               CLOSE audit-file
+           ELSE
+               DISPLAY "fortrand: unable to write audit log "
+                   ws-auditfile " (status " ws-audit-status ")"
+           END-IF.
+
+       read-parms.
+           ACCEPT ws-parm FROM COMMAND-LINE
+           MOVE FUNCTION TRIM(ws-parm) TO ws-parm
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ws-parm)) TO ws-parm-len
+
+           MOVE 1 TO ws-parm-ptr
+           PERFORM UNTIL ws-parm-ptr > ws-parm-len
+               MOVE SPACES TO ws-token
+               UNSTRING ws-parm DELIMITED BY ALL SPACE
+                   INTO ws-token
+                   WITH POINTER ws-parm-ptr
+               END-UNSTRING
+               IF ws-token NOT = SPACES
+                   PERFORM parse-token
+               END-IF
+           END-PERFORM.
+
+       parse-token.
+           MOVE SPACES TO ws-key ws-val
+           UNSTRING ws-token DELIMITED BY "="
+               INTO ws-key ws-val
+           END-UNSTRING
+
+           EVALUATE FUNCTION TRIM(ws-key)
+               WHEN "SAMPLES"
+                   MOVE FUNCTION NUMVAL(ws-val) TO samples
+               WHEN "SEED"
+                   MOVE FUNCTION NUMVAL(ws-val) TO ws-seed
+                   MOVE "Y" TO ws-seed-given
+               WHEN "OUTFILE"
+                   MOVE FUNCTION TRIM(ws-val) TO ws-outfile
+               WHEN "RUNID"
+                   MOVE FUNCTION TRIM(ws-val) TO ws-run-id
+                   MOVE "Y" TO ws-run-id-given
+               WHEN "RNGNAME"
+                   MOVE FUNCTION TRIM(ws-val) TO ws-rng-name
+               WHEN "CKPTFILE"
+                   MOVE FUNCTION TRIM(ws-val) TO ws-ckptfile
+               WHEN "CKPTEVERY"
+                   MOVE FUNCTION NUMVAL(ws-val) TO ws-ckpt-every-tmp
+                   IF ws-ckpt-every-tmp <= 0
+                       DISPLAY "fortrand: CKPTEVERY must be positive, "
+                           "using default 1000000"
+                       MOVE 1000000 TO ws-ckpt-every
+                   ELSE
+                       MOVE ws-ckpt-every-tmp TO ws-ckpt-every
+                   END-IF
+               WHEN "RESUME"
+                   MOVE FUNCTION TRIM(ws-val) TO ws-resume
+               WHEN "MODE"
+                   MOVE FUNCTION TRIM(ws-val) TO ws-mode
+               WHEN "LOW"
+                   MOVE FUNCTION NUMVAL(ws-val) TO ws-low
+               WHEN "HIGH"
+                   MOVE FUNCTION NUMVAL(ws-val) TO ws-high
+               WHEN "AUDITFILE"
+                   MOVE FUNCTION TRIM(ws-val) TO ws-auditfile
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *> Dispatch to the external subroutine named by RNGNAME=. Add a
+      *> new WHEN here (and the matching CALL target) to register
+      *> another comparison generator -- every registered target shares
+      *> genrand_'s "USING r" signature, a single FLOAT-LONG result.
+       call-rng.
+           EVALUATE FUNCTION TRIM(ws-rng-name)
+               WHEN "GENRAND"
+                   CALL "genrand_" USING r END-CALL
+               WHEN OTHER
+                   DISPLAY "fortrand: unknown RNGNAME " ws-rng-name
+                       ", falling back to GENRAND"
+                   MOVE "GENRAND" TO ws-rng-name
+                   CALL "genrand_" USING r END-CALL
+           END-EVALUATE.
+
+       report-throughput.
+           MOVE ws-start-date TO ws-work-date
+           PERFORM date-to-secs
+           MOVE ws-work-secs TO ws-start-secs
+
+           MOVE ws-end-date TO ws-work-date
+           PERFORM date-to-secs
+           MOVE ws-work-secs TO ws-end-secs
+
+           COMPUTE ws-elapsed-secs = ws-end-secs - ws-start-secs
+           IF ws-elapsed-secs > 0
+               COMPUTE ws-rate = ws-run-samples / ws-elapsed-secs
+           ELSE
+               MOVE 0 TO ws-rate
+           END-IF
+
+           DISPLAY "ELAPSED-SECONDS " ws-elapsed-secs
+           DISPLAY "SAMPLES-PER-SECOND " ws-rate.
+
+      *> Converts the HH:MM:SS.ss portion of a FUNCTION CURRENT-DATE
+      *> value in ws-work-date into a seconds-since-midnight value in
+      *> ws-work-secs. FUNCTION NUMVAL's result is always captured into
+      *> a plain variable before any arithmetic is done with it -- this
+      *> build's -std=ibm COMPUTE evaluator can silently drop an
+      *> operator applied directly to a FUNCTION call's result in the
+      *> same statement (seen here with "/100"; see the related
+      *> multiply+add note in randcalc.cbl's WORKING-STORAGE SECTION).
+       date-to-secs.
+           COMPUTE ws-hh-val = FUNCTION NUMVAL(ws-work-date(9:2))
+           COMPUTE ws-work-secs = ws-hh-val * 3600
+
+           COMPUTE ws-mm-val = FUNCTION NUMVAL(ws-work-date(11:2))
+           COMPUTE ws-secs-tmp = ws-mm-val * 60
+           ADD ws-secs-tmp TO ws-work-secs
+
+           COMPUTE ws-ss-val = FUNCTION NUMVAL(ws-work-date(13:2))
+           ADD ws-ss-val TO ws-work-secs
 
+           COMPUTE ws-hund-val = FUNCTION NUMVAL(ws-work-date(15:2))
+           COMPUTE ws-secs-tmp = ws-hund-val / 100
+           ADD ws-secs-tmp TO ws-work-secs.
