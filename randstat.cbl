@@ -0,0 +1,99 @@
+      *> Statistical summary for the structured output produced by
+      *> genrand.cbl / fortrand.cbl (see randrec.cpy): mean, variance,
+      *> min/max, a 10-bucket histogram and a chi-square uniformity
+      *> statistic, so the OpenCobol FUNCTION RANDOM skew bug
+      *> (sourceforge open-cobol bug #72, see genrand.cbl) can be
+      *> confirmed without shipping the raw floats off this box into R.
+      *> The calculation itself lives in randcalc.cbl so randdriver.cbl
+      *> can reuse it for its own skew tolerance check.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. randstat.
+       AUTHOR. Owain Kenway.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+      *> PARM handling (same KEY=VALUE convention as genrand/fortrand).
+      *> INFILE= names the stream to analyse; defaults to "genrand.dat".
+           01 ws-parm                 PIC X(500).
+           01 ws-parm-len             USAGE IS BINARY-LONG UNSIGNED.
+           01 ws-parm-ptr             USAGE IS BINARY-LONG UNSIGNED.
+           01 ws-token                PIC X(200).
+           01 ws-key                  PIC X(20).
+           01 ws-val                  PIC X(100).
+
+           01 ws-infile               PIC X(100) VALUE "genrand.dat".
+           01 ws-idx                  USAGE IS BINARY-LONG UNSIGNED.
+
+           01 ws-stats.
+               COPY "randstats.cpy".
+
+       PROCEDURE DIVISION.
+
+       main-logic.
+           PERFORM read-parms
+
+           CALL "randcalc" USING ws-infile ws-stats END-CALL
+
+           IF rs-status = "NC"
+               DISPLAY "randstat: " ws-infile
+                   " opened but contained no records"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF rs-status NOT = "00"
+               DISPLAY "randstat: unable to open " ws-infile
+                   " (status " rs-status ")"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM display-report
+
+           GOBACK.
+
+       read-parms.
+           ACCEPT ws-parm FROM COMMAND-LINE
+           MOVE FUNCTION TRIM(ws-parm) TO ws-parm
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ws-parm)) TO ws-parm-len
+
+           MOVE 1 TO ws-parm-ptr
+           PERFORM UNTIL ws-parm-ptr > ws-parm-len
+               MOVE SPACES TO ws-token
+               UNSTRING ws-parm DELIMITED BY ALL SPACE
+                   INTO ws-token
+                   WITH POINTER ws-parm-ptr
+               END-UNSTRING
+               IF ws-token NOT = SPACES
+                   PERFORM parse-token
+               END-IF
+           END-PERFORM.
+
+       parse-token.
+           MOVE SPACES TO ws-key ws-val
+           UNSTRING ws-token DELIMITED BY "="
+               INTO ws-key ws-val
+           END-UNSTRING
+
+           EVALUATE FUNCTION TRIM(ws-key)
+               WHEN "INFILE"
+                   MOVE FUNCTION TRIM(ws-val) TO ws-infile
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       display-report.
+           DISPLAY "randstat summary for " ws-infile
+           DISPLAY "samples     : " rs-count
+           DISPLAY "mean        : " rs-mean
+           DISPLAY "variance    : " rs-variance
+           DISPLAY "min         : " rs-min
+           DISPLAY "max         : " rs-max
+           DISPLAY "chi-square  : " rs-chi-square
+               " (9 degrees of freedom, uniform if close to 9)"
+           DISPLAY "histogram (bucket, count, expected):"
+           PERFORM VARYING ws-idx FROM 1 BY 1 UNTIL ws-idx > 10
+               DISPLAY "  [" ws-idx "] " rs-bucket-count(ws-idx)
+                   " (expected " rs-expected ")"
+           END-PERFORM.
