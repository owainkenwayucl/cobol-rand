@@ -0,0 +1,139 @@
+      *> Shared statistics engine for a randrec.cpy output file: mean,
+      *> variance, min/max, a 10-bucket histogram and a chi-square
+      *> uniformity statistic.  Factored out of randstat.cbl so
+      *> randdriver.cbl's skew check can reuse the same calculation
+      *> instead of re-implementing it.
+      *>
+      *> IS INITIAL PROGRAM: randdriver.cbl CALLs this twice (once per
+      *> stream) in the same run -- without INITIAL the accumulator
+      *> WORKING-STORAGE (ws-count, ws-sum, ...) would carry over from
+      *> the first CALL into the second.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. randcalc IS INITIAL PROGRAM.
+       AUTHOR. Owain Kenway.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT in-file ASSIGN TO DYNAMIC ls-filename
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-in-status.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD  in-file.
+           01 in-record.
+               COPY "randrec.cpy".
+
+           WORKING-STORAGE SECTION.
+           01 ws-in-status            PIC XX.
+           01 ws-eof                  PIC X VALUE "N".
+              88 end-of-file          VALUE "Y".
+
+           01 ws-value                USAGE IS FLOAT-LONG.
+           01 ws-bucket               USAGE IS BINARY-LONG UNSIGNED.
+
+           01 ws-count                USAGE IS BINARY-LONG UNSIGNED
+                                       VALUE 0.
+           01 ws-sum                  USAGE IS FLOAT-LONG VALUE 0.
+           01 ws-sum-sq               USAGE IS FLOAT-LONG VALUE 0.
+           01 ws-mean-sq              USAGE IS FLOAT-LONG.
+           01 ws-diff                 USAGE IS FLOAT-LONG.
+           01 ws-idx                  USAGE IS BINARY-LONG UNSIGNED.
+
+      *> NOTE: this build's -std=ibm COMPUTE evaluator silently drops
+      *> a parenthesised multiply term when it is combined with a
+      *> top-level +/- in the same statement (e.g. "x = a + (b * b)"
+      *> evaluates as just "x = a").  Every such expression below is
+      *> deliberately split into single-operator COMPUTE statements
+      *> via a temporary to work around it; divide combined with +/-
+      *> is unaffected.
+
+           LINKAGE SECTION.
+           01 ls-filename             PIC X(100).
+           01 ls-stats.
+               COPY "randstats.cpy".
+
+       PROCEDURE DIVISION USING ls-filename ls-stats.
+
+       main-logic.
+           INITIALIZE ls-stats
+           OPEN INPUT in-file
+           IF ws-in-status NOT = "00"
+               MOVE ws-in-status TO rs-status
+               GOBACK
+           END-IF
+
+           PERFORM read-next-record
+           PERFORM UNTIL end-of-file
+               MOVE rr-value TO ws-value
+               PERFORM accumulate-value
+               PERFORM read-next-record
+           END-PERFORM
+           CLOSE in-file
+
+           PERFORM compute-summary
+           IF ws-count = 0
+               MOVE "NC" TO rs-status
+           ELSE
+               MOVE "00" TO rs-status
+           END-IF
+
+           GOBACK.
+
+       read-next-record.
+           READ in-file
+               AT END SET end-of-file TO TRUE
+           END-READ.
+
+       accumulate-value.
+           ADD 1 TO ws-count
+           ADD ws-value TO ws-sum
+           COMPUTE ws-diff = ws-value * ws-value
+           ADD ws-diff TO ws-sum-sq
+
+           IF ws-count = 1
+               MOVE ws-value TO rs-min
+               MOVE ws-value TO rs-max
+           ELSE
+               IF ws-value < rs-min
+                   MOVE ws-value TO rs-min
+               END-IF
+               IF ws-value > rs-max
+                   MOVE ws-value TO rs-max
+               END-IF
+           END-IF
+
+      *> Bucket 1 is [0.0,0.1), bucket 10 is [0.9,1.0); values that
+      *> land exactly on 1.0 (shouldn't happen per FUNCTION RANDOM's
+      *> contract, but guard anyway) fall into the top bucket.
+           COMPUTE ws-bucket = FUNCTION INTEGER(ws-value * 10) + 1
+           IF ws-bucket > 10
+               MOVE 10 TO ws-bucket
+           END-IF
+           IF ws-bucket < 1
+               MOVE 1 TO ws-bucket
+           END-IF
+           ADD 1 TO rs-bucket-count(ws-bucket).
+
+       compute-summary.
+           MOVE ws-count TO rs-count
+           IF ws-count = 0
+               MOVE 0 TO rs-mean rs-variance rs-chi-square rs-expected
+           ELSE
+               COMPUTE rs-mean = ws-sum / ws-count
+               COMPUTE rs-variance = ws-sum-sq / ws-count
+               COMPUTE ws-mean-sq = rs-mean * rs-mean
+               SUBTRACT ws-mean-sq FROM rs-variance
+               COMPUTE rs-expected = ws-count / 10
+
+               MOVE 0 TO rs-chi-square
+               PERFORM VARYING ws-idx FROM 1 BY 1 UNTIL ws-idx > 10
+                   COMPUTE ws-diff =
+                       rs-bucket-count(ws-idx) - rs-expected
+                   COMPUTE ws-diff = ws-diff * ws-diff
+                   COMPUTE rs-chi-square =
+                       rs-chi-square + (ws-diff / rs-expected)
+               END-PERFORM
+           END-IF.
