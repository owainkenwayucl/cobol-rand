@@ -0,0 +1,10 @@
+      *> One line per genrand.cbl / fortrand.cbl invocation, appended to
+      *> the shared audit log (AUDITFILE=, default audit.log) so a
+      *> history of what was run -- which generator, how many samples,
+      *> what seed, on which host -- survives independently of whatever
+      *> output file or console redirect a particular run used. Written
+      *> as plain text (LINE SEQUENTIAL) so it can be tailed/grepped
+      *> directly, e.g. when checking whether a given compiler version
+      *> has already been tested for the skew bug in genrand.cbl's
+      *> header comment.
+           05 au-line                  PIC X(200).
