@@ -0,0 +1,19 @@
+      *> Checkpoint record written every CKPTEVERY= samples by
+      *> genrand.cbl / fortrand.cbl so a very large run can be resumed
+      *> (RESUME=Y) after an interruption instead of starting over from
+      *> sample 1. One record, rewritten in place each checkpoint --
+      *> this is current state, not a log.
+      *>
+      *> ck-generator identifies which program wrote the checkpoint
+      *> ("GENRAND"/"FORTRAND") and ck-rngname identifies which external
+      *> RNG fortrand had selected via RNGNAME= ("N/A" for genrand.cbl,
+      *> which has no RNGNAME concept). read-checkpoint in both programs
+      *> validates both against the current invocation before accepting
+      *> a RESUME=Y -- otherwise a checkpoint from the other program, or
+      *> from fortrand running a different RNGNAME=, would be accepted
+      *> unconditionally and splice two different RNG streams into one
+      *> continuous output file with no detection.
+           05 ck-generator             PIC X(10).
+           05 ck-rngname               PIC X(20).
+           05 ck-seed                  USAGE IS BINARY-LONG.
+           05 ck-last-index            PIC 9(18).
