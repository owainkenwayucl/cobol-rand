@@ -0,0 +1,230 @@
+      *> Batch driver that runs genrand (intrinsic FUNCTION RANDOM) and
+      *> fortrand (external genrand_ subroutine) back-to-back with the
+      *> same sample count and seed, then compares their distributions
+      *> via randcalc and flags a PASS/FAIL if either stream's low-end
+      *> bucket (values in [0.0,0.1)) is overrepresented beyond a
+      *> tolerance -- the shape the OpenCobol FUNCTION RANDOM skew bug
+      *> (sourceforge open-cobol bug #72, see genrand.cbl) takes.
+      *>
+      *> What used to be a by-hand "run one, run the other, eyeball it
+      *> in R" comparison is now a batch job that catches a regression
+      *> of the skew bug itself.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. randdriver.
+       AUTHOR. Owain Kenway.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+      *> PARM handling (same KEY=VALUE convention as genrand/fortrand).
+           01 ws-parm                 PIC X(500).
+           01 ws-parm-len             USAGE IS BINARY-LONG UNSIGNED.
+           01 ws-parm-ptr             USAGE IS BINARY-LONG UNSIGNED.
+           01 ws-token                PIC X(200).
+           01 ws-key                  PIC X(20).
+           01 ws-val                  PIC X(100).
+
+           01 ws-samples              USAGE IS BINARY-LONG UNSIGNED
+                                       VALUE 1000000.
+           01 ws-samples-disp         PIC 9(10).
+           01 ws-seed                 USAGE IS BINARY-LONG VALUE 0.
+           01 ws-seed-given           PIC X VALUE "N".
+              88 seed-was-given       VALUE "Y".
+           01 ws-seed-disp            PIC -(9)9.
+           01 ws-time-seed            PIC 9(8).
+
+      *> Tolerance on bucket 1's share of samples, expressed as a
+      *> fraction above the expected 1/10th, e.g. 0.20 flags a stream
+      *> where bucket 1 holds more than 12% of all samples.
+           01 ws-tolerance            USAGE IS FLOAT-LONG VALUE 0.20.
+
+           01 ws-genrand-exe          PIC X(100) VALUE "./genrand".
+           01 ws-fortrand-exe         PIC X(100) VALUE "./fortrand".
+           01 ws-genrand-out          PIC X(100)
+                                       VALUE "randdriver_genrand.dat".
+           01 ws-fortrand-out         PIC X(100)
+                                       VALUE "randdriver_fortrand.dat".
+
+           01 ws-cmd                  PIC X(250).
+
+           01 ws-genrand-stats.
+               COPY "randstats.cpy".
+           01 ws-fortrand-stats.
+               COPY "randstats.cpy".
+
+           01 ws-bucket1-share        USAGE IS FLOAT-LONG.
+           01 ws-max-share            USAGE IS FLOAT-LONG.
+           01 ws-genrand-flag         PIC X(4) VALUE "PASS".
+           01 ws-fortrand-flag        PIC X(4) VALUE "PASS".
+           01 ws-overall-flag         PIC X(4) VALUE "PASS".
+
+       PROCEDURE DIVISION.
+
+       main-logic.
+           PERFORM read-parms
+
+           IF NOT seed-was-given
+               ACCEPT ws-time-seed FROM TIME
+               MOVE ws-time-seed TO ws-seed
+           END-IF
+           MOVE ws-samples TO ws-samples-disp
+           MOVE ws-seed TO ws-seed-disp
+
+           DISPLAY "randdriver: samples=" ws-samples-disp
+               " seed=" FUNCTION TRIM(ws-seed-disp)
+               " tolerance=" ws-tolerance
+
+      *> Clear out any previous run's output before invoking either
+      *> child -- otherwise a child that fails to even start (missing
+      *> executable, bad GENRANDEXE=/FORTRANDEXE=, permission error)
+      *> would leave its old output file in place for randcalc to
+      *> mistake for fresh data.
+           PERFORM remove-stale-output
+
+           STRING
+               FUNCTION TRIM(ws-genrand-exe) " SAMPLES="
+               ws-samples-disp " SEED=" FUNCTION TRIM(ws-seed-disp)
+               " OUTFILE=" FUNCTION TRIM(ws-genrand-out)
+               " RUNID=RANDDRIVER1"
+               DELIMITED BY SIZE INTO ws-cmd
+           END-STRING
+           DISPLAY "randdriver: running genrand: " ws-cmd
+           CALL "SYSTEM" USING ws-cmd END-CALL
+           IF RETURN-CODE NOT = 0
+               DISPLAY "randdriver: genrand exited with status "
+                   RETURN-CODE
+               MOVE "FAIL" TO ws-genrand-flag
+           END-IF
+
+           MOVE SPACES TO ws-cmd
+           STRING
+               FUNCTION TRIM(ws-fortrand-exe) " SAMPLES="
+               ws-samples-disp " SEED=" FUNCTION TRIM(ws-seed-disp)
+               " OUTFILE=" FUNCTION TRIM(ws-fortrand-out)
+               " RUNID=RANDDRIVER2"
+               DELIMITED BY SIZE INTO ws-cmd
+           END-STRING
+           DISPLAY "randdriver: running fortrand: " ws-cmd
+           CALL "SYSTEM" USING ws-cmd END-CALL
+           IF RETURN-CODE NOT = 0
+               DISPLAY "randdriver: fortrand exited with status "
+                   RETURN-CODE
+               MOVE "FAIL" TO ws-fortrand-flag
+           END-IF
+
+           CALL "randcalc" USING ws-genrand-out ws-genrand-stats
+               END-CALL
+           CALL "randcalc" USING ws-fortrand-out ws-fortrand-stats
+               END-CALL
+
+           PERFORM check-skew
+
+           DISPLAY "randdriver: overall " ws-overall-flag
+           IF ws-overall-flag = "FAIL"
+               MOVE 8 TO RETURN-CODE
+           END-IF
+
+           GOBACK.
+
+       read-parms.
+           ACCEPT ws-parm FROM COMMAND-LINE
+           MOVE FUNCTION TRIM(ws-parm) TO ws-parm
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ws-parm)) TO ws-parm-len
+
+           MOVE 1 TO ws-parm-ptr
+           PERFORM UNTIL ws-parm-ptr > ws-parm-len
+               MOVE SPACES TO ws-token
+               UNSTRING ws-parm DELIMITED BY ALL SPACE
+                   INTO ws-token
+                   WITH POINTER ws-parm-ptr
+               END-UNSTRING
+               IF ws-token NOT = SPACES
+                   PERFORM parse-token
+               END-IF
+           END-PERFORM.
+
+       remove-stale-output.
+           MOVE SPACES TO ws-cmd
+           STRING "rm -f " DELIMITED BY SIZE
+               FUNCTION TRIM(ws-genrand-out) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(ws-fortrand-out) DELIMITED BY SIZE
+               INTO ws-cmd
+           END-STRING
+           CALL "SYSTEM" USING ws-cmd END-CALL.
+
+       parse-token.
+           MOVE SPACES TO ws-key ws-val
+           UNSTRING ws-token DELIMITED BY "="
+               INTO ws-key ws-val
+           END-UNSTRING
+
+           EVALUATE FUNCTION TRIM(ws-key)
+               WHEN "SAMPLES"
+                   MOVE FUNCTION NUMVAL(ws-val) TO ws-samples
+               WHEN "SEED"
+                   MOVE FUNCTION NUMVAL(ws-val) TO ws-seed
+                   MOVE "Y" TO ws-seed-given
+               WHEN "TOLERANCE"
+                   COMPUTE ws-tolerance = FUNCTION NUMVAL(ws-val)
+               WHEN "GENRANDEXE"
+                   MOVE FUNCTION TRIM(ws-val) TO ws-genrand-exe
+               WHEN "FORTRANDEXE"
+                   MOVE FUNCTION TRIM(ws-val) TO ws-fortrand-exe
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       check-skew.
+      *> Bucket 1 share vs. expected 1/10th, allowing ws-tolerance
+      *> fractional overrepresentation before flagging a stream.
+      *> (split add/multiply into two COMPUTEs -- see the note by
+      *> randcalc.cbl's WORKING-STORAGE SECTION)
+           COMPUTE ws-max-share = 0.1 * ws-tolerance
+           ADD 0.1 TO ws-max-share
+
+      *> rs-count = 0 is checked explicitly, not just left to rs-status
+      *> NOT = "00" above -- this runtime silently evaluates a 0/0
+      *> divide as 0, which would otherwise read as "well within
+      *> tolerance" instead of "no samples to check at all". A flag
+      *> already FAILed by the RETURN-CODE check on the child's
+      *> CALL "SYSTEM" above is also left alone, not re-evaluated back
+      *> to PASS.
+           IF ws-genrand-flag = "FAIL"
+               OR rs-status OF ws-genrand-stats NOT = "00"
+               OR rs-count OF ws-genrand-stats = 0
+               MOVE "FAIL" TO ws-genrand-flag
+           ELSE
+               COMPUTE ws-bucket1-share =
+                   rs-bucket-count OF ws-genrand-stats (1)
+               COMPUTE ws-bucket1-share =
+                   ws-bucket1-share / rs-count OF ws-genrand-stats
+               IF ws-bucket1-share > ws-max-share
+                   MOVE "FAIL" TO ws-genrand-flag
+               END-IF
+           END-IF
+
+           IF ws-fortrand-flag = "FAIL"
+               OR rs-status OF ws-fortrand-stats NOT = "00"
+               OR rs-count OF ws-fortrand-stats = 0
+               MOVE "FAIL" TO ws-fortrand-flag
+           ELSE
+               COMPUTE ws-bucket1-share =
+                   rs-bucket-count OF ws-fortrand-stats (1)
+               COMPUTE ws-bucket1-share =
+                   ws-bucket1-share / rs-count OF ws-fortrand-stats
+               IF ws-bucket1-share > ws-max-share
+                   MOVE "FAIL" TO ws-fortrand-flag
+               END-IF
+           END-IF
+
+           IF ws-genrand-flag = "FAIL" OR ws-fortrand-flag = "FAIL"
+               MOVE "FAIL" TO ws-overall-flag
+           END-IF
+
+           DISPLAY "randdriver: genrand  bucket1-share tolerance-check "
+               ws-genrand-flag " (chi-square "
+               rs-chi-square OF ws-genrand-stats ")"
+           DISPLAY "randdriver: fortrand bucket1-share tolerance-check "
+               ws-fortrand-flag " (chi-square "
+               rs-chi-square OF ws-fortrand-stats ")".
